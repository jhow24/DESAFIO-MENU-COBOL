@@ -4,6 +4,21 @@
       * Purpose: cadastro de alunos
       * Tectonics: cobc
       * TRANSFORMAR DE PROGRAMA PARA MODULO
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Nome logico de arquivo passou a ser resolvido
+      *                 via variavel de ambiente.
+      * 09/08/2026 JS - Area de comunicacao ampliada para receber o
+      *                 nivel de autoridade do operador logado.
+      * 09/08/2026 JS - Cadastro passou a exigir um contato responsavel
+      *                 valido, conferido contra CONTATOS.DAT.
+      * 09/08/2026 JS - Incluida validacao do ID, do nome e do telefone
+      *                 informados, com nova solicitacao ao operador
+      *                 quando invalidos.
+      * 09/08/2026 JS - Telefone do aluno passou a ser conferido contra
+      *                 CONTATOS.DAT, emitindo um aviso (sem bloquear
+      *                 o cadastro) quando ja existe um contato com o
+      *                 mesmo numero.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADALLTT.
@@ -15,34 +30,62 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT ALUNOS ASSIGN TO
-               'C:\Users\johnatsi\Estudos\Cobol\bin\ALUNOS.DAT'
-               ORGANISATION IS INDEXED
+               "ALUNOS-DAT"
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY  IS ID-ALUNO
                FILE STATUS IS WS-FS.
 
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
           COPY FD_ALLTT.
 
+       FD CONTATOS.
+          COPY FD_CONTT.
+
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                 PIC X(22) VALUE SPACES.
+       01 WS-REGISTRO                 PIC X(38) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
            03 WS-ID-ALUNO             PIC 9(02).
            03 WS-NUM-ALUNO            PIC 9(02).
            03 WS-NM-ALUNO             PIC X(20).
            03 WS-TEL-ALUNO            PIC 9(12).
+           03 WS-REF-ID-CONTATO       PIC 9(02).
        77 WS-FS                       PIC 99.
            88 FS-OK                   VALUE 0.
+       77 WS-FS-CONTATOS              PIC 99.
+           88 FS-OK-CONTATOS          VALUE 0.
        77 WS-EOF                      PIC X.
            88 EOF-OK                  VALUE 'S' FALSE 'N'.
        77 WS-EXIT                     PIC X     VALUE 'N'.
            88 EXIT-OK                 VALUE 'F' FALSE 'N'.
+       77 WS-RESPONSAVEL-OK           PIC X     VALUE 'N'.
+           88 RESPONSAVEL-ENCONTRADO  VALUE 'S' FALSE 'N'.
+       77 WS-ID-OK                    PIC X     VALUE 'N'.
+           88 ID-VALIDO               VALUE 'S' FALSE 'N'.
+       77 WS-NOME-OK                  PIC X     VALUE 'N'.
+           88 NOME-VALIDO             VALUE 'S' FALSE 'N'.
+       77 WS-TEL-OK                   PIC X     VALUE 'N'.
+           88 TEL-VALIDO              VALUE 'S' FALSE 'N'.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
            03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
             DISPLAY '*** CADASTRO DE ALUNOS ***'
@@ -55,48 +98,155 @@
            SET FS-OK                   TO TRUE
 
            DISPLAY 'PARA REGISTRAR UM ALUNO,INFORME: '
-           DISPLAY 'Informe um ID para a identicacao: '
-           ACCEPT WS-ID-ALUNO
+           SET ID-VALIDO               TO FALSE
+           PERFORM P302-INFORMA-ID     THRU P302-FIM UNTIL ID-VALIDO
 
            DISPLAY 'Digite o numero do aluno: '
            ACCEPT WS-NUM-ALUNO
 
+           SET NOME-VALIDO             TO FALSE
+           PERFORM P304-INFORMA-NOME   THRU P304-FIM UNTIL NOME-VALIDO
+
+           SET TEL-VALIDO              TO FALSE
+           PERFORM P306-INFORMA-TEL    THRU P306-FIM UNTIL TEL-VALIDO
+
+           PERFORM P308-VERIFICA-TELEFONE THRU P308-FIM
+
+           DISPLAY 'Informe o ID do contato responsavel: '
+           ACCEPT WS-REF-ID-CONTATO
+
+           PERFORM P310-VALIDA-RESPONSAVEL THRU P310-FIM
+
+           IF NOT RESPONSAVEL-ENCONTRADO
+               DISPLAY 'CONTATO RESPONSAVEL NAO ENCONTRADO! '
+                       'ALUNO NAO GRAVADO.'
+           ELSE
+               OPEN I-O ALUNOS
+
+               IF WS-FS EQUAL 35
+                   OPEN OUTPUT ALUNOS
+               END-IF
+
+               IF FS-OK THEN
+                   MOVE WS-ID-ALUNO        TO ID-ALUNO
+                   MOVE WS-NUM-ALUNO       TO NUM-ALUNO
+                   MOVE WS-NM-ALUNO        TO NM-ALUNO
+                   MOVE WS-TEL-ALUNO       TO TEL-ALUNO
+                   MOVE WS-REF-ID-CONTATO  TO REF-ID-CONTATO
+
+                   WRITE REG-ALUNOS
+                       INVALID KEY
+                           DISPLAY 'ALUNO JA CADASTRADO!'
+                       NOT INVALID KEY
+                           DISPLAY 'ALUNO GRAVADO COM SUCESSO!'
+                   END-WRITE
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+               END-IF
+
+               CLOSE ALUNOS
+           END-IF
+
+           DISPLAY 'Tecle: '
+                '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P302-INFORMA-ID.
+           DISPLAY 'Informe um ID para a identicacao: '
+           ACCEPT WS-ID-ALUNO
+
+           IF WS-ID-ALUNO EQUAL ZERO
+               DISPLAY 'ID INVALIDO! O NUMERO NAO PODE SER ZERO.'
+           ELSE
+               SET ID-VALIDO            TO TRUE
+           END-IF
+           .
+       P302-FIM.
+
+       P304-INFORMA-NOME.
            DISPLAY 'Um nome para o aluno: '
            ACCEPT WS-NM-ALUNO
 
+           IF WS-NM-ALUNO EQUAL SPACES
+               DISPLAY 'NOME INVALIDO! O NOME NAO PODE FICAR EM BRANCO.'
+           ELSE
+               SET NOME-VALIDO          TO TRUE
+           END-IF
+           .
+       P304-FIM.
+
+       P306-INFORMA-TEL.
            DISPLAY 'Digite o telefone do aluno: '
            ACCEPT WS-TEL-ALUNO
 
-           OPEN I-O ALUNOS
+           IF WS-TEL-ALUNO EQUAL ZERO
+               DISPLAY 'TELEFONE INVALIDO! O TELEFONE NAO PODE SER '
+                       'ZERO.'
+           ELSE
+               SET TEL-VALIDO           TO TRUE
+           END-IF
+           .
+       P306-FIM.
+
+       P308-VERIFICA-TELEFONE.
+           SET EOF-OK                   TO FALSE
+           SET FS-OK-CONTATOS           TO TRUE
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK-CONTATOS
+               READ CONTATOS NEXT RECORD
+                   AT END
+                       SET EOF-OK       TO TRUE
+               END-READ
 
-           IF WS-FS EQUAL 35
-               OPEN OUTPUT ALUNOS
+               PERFORM P309-COMPARA-TEL THRU P309-FIM UNTIL EOF-OK
+
+               CLOSE CONTATOS
            END-IF
+           .
+       P308-FIM.
 
-           IF FS-OK THEN
-               MOVE WS-ID-ALUNO        TO ID-ALUNO
-               MOVE WS-NUM-ALUNO       TO NUM-ALUNO
-               MOVE WS-NM-ALUNO        TO NM-ALUNO
-               MOVE WS-TEL-ALUNO       TO TEL-ALUNO
+       P309-COMPARA-TEL.
+           IF CONTATO-ATIVO AND TEL-CONTATO EQUAL WS-TEL-ALUNO
+               DISPLAY 'ATENCAO: TELEFONE JA CADASTRADO PARA O '
+                       'CONTATO ' NM-CONTATO ' (ID ' ID-CONTATO ').'
+           END-IF
 
-               WRITE REG-ALUNOS
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P309-FIM.
+
+       P310-VALIDA-RESPONSAVEL.
+           SET FS-OK-CONTATOS          TO TRUE
+           SET RESPONSAVEL-ENCONTRADO  TO FALSE
+
+           OPEN INPUT CONTATOS
+
+           IF NOT FS-OK-CONTATOS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS-CONTATOS
+           ELSE
+               MOVE WS-REF-ID-CONTATO   TO ID-CONTATO
+               READ CONTATOS
                    INVALID KEY
-                       DISPLAY 'ALUNO JA CADASTRADO!'
+                       CONTINUE
                    NOT INVALID KEY
-                       DISPLAY 'ALUNO GRAVADO COM SUCESSO!'
-               END-WRITE
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
-               DISPLAY 'FILE STATUS: ' WS-FS
-           END-IF
+                       IF CONTATO-ATIVO
+                           SET RESPONSAVEL-ENCONTRADO TO TRUE
+                       END-IF
+               END-READ
 
-           CLOSE ALUNOS
-
-           DISPLAY 'Tecle: '
-                '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
-           ACCEPT WS-EXIT
+               CLOSE CONTATOS
+           END-IF
            .
-       P300-FIM.
+       P310-FIM.
 
        P900-FIM.
             GOBACK.

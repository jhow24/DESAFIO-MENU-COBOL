@@ -0,0 +1,95 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Autenticacao do operador antes de liberar o menu
+      *          principal. Devolve o nivel de autoridade do operador
+      *          e o resultado do login na area de comunicacao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT USUARIOS ASSIGN TO
+               "CADUSRTT-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-USUARIO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USUARIOS.
+          COPY FD_USRTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-ID-USUARIO               PIC 9(02).
+       77 WS-SENHA-USUARIO            PIC X(10).
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-TENTATIVAS               PIC 9(01) COMP VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** ACESSO AO SISTEMA DE CONTATOS ***'
+            SET LOGIN-FALHOU         TO TRUE
+            MOVE SPACES              TO LK-NIVEL-OPERADOR
+            MOVE 0                   TO WS-TENTATIVAS
+            PERFORM P300-AUTENTICA   THRU P300-FIM
+                UNTIL LOGIN-OK OR WS-TENTATIVAS = 3
+            PERFORM P900-FIM
+            .
+       P300-AUTENTICA.
+           ADD 1                        TO WS-TENTATIVAS
+           SET FS-OK                   TO TRUE
+
+           DISPLAY 'INFORME SEU CODIGO DE OPERADOR: '
+           ACCEPT WS-ID-USUARIO
+           DISPLAY 'INFORME SUA SENHA: '
+           ACCEPT WS-SENHA-USUARIO
+
+           MOVE WS-ID-USUARIO           TO ID-USUARIO
+
+           OPEN INPUT USUARIOS
+
+           IF FS-OK THEN
+               READ USUARIOS
+                   INVALID KEY
+                       DISPLAY 'OPERADOR NAO CADASTRADO.'
+                   NOT INVALID KEY
+                       IF SENHA-USUARIO EQUAL WS-SENHA-USUARIO THEN
+                           SET LOGIN-OK           TO TRUE
+                           MOVE NIVEL-USUARIO     TO LK-NIVEL-OPERADOR
+                           DISPLAY 'ACESSO LIBERADO. BEM-VINDO, '
+                                   NM-USUARIO
+                       ELSE
+                           DISPLAY 'SENHA INCORRETA.'
+                       END-IF
+               END-READ
+               CLOSE USUARIOS
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE OPERADORES.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+           .
+       P300-FIM.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM LOGINTT.

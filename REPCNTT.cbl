@@ -0,0 +1,153 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Relatorio impresso de contatos (cabecalho, paginacao
+      *          e total geral)
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Nomes logicos de arquivo passaram a ser
+      *                 resolvidos via variavel de ambiente.
+      * 09/08/2026 JS - Contato inativo (excluido) deixou de ser
+      *                 impresso e de entrar no total do relatorio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
+               SELECT RELATORIO ASSIGN TO
+               "RELCONTT-LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 REG-RELATORIO                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CONTATOS               PIC 99.
+           88 FS-OK-CONTATOS            VALUE 0.
+       77 WS-FS-RELATORIO              PIC 99.
+           88 FS-OK-RELATORIO           VALUE 0.
+       77 WS-EOF                       PIC X.
+           88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-LINHAS-PAGINA             PIC 9(02) COMP VALUE 0.
+       77 WS-MAX-LINHAS                PIC 9(02) COMP VALUE 10.
+       77 WS-PAGINA                    PIC 9(03) COMP VALUE 0.
+       77 WS-TOTAL-CONTATOS            PIC 9(05) COMP VALUE 0.
+
+       01 WS-CABECALHO-1.
+           03 FILLER                  PIC X(22) VALUE
+              'RELATORIO DE CONTATOS'.
+           03 FILLER                  PIC X(10) VALUE SPACES.
+           03 FILLER                  PIC X(08) VALUE 'PAGINA: '.
+           03 WS-CAB-PAGINA           PIC ZZ9.
+
+       01 WS-CABECALHO-2.
+           03 FILLER                  PIC X(05) VALUE 'ID'.
+           03 FILLER                  PIC X(03) VALUE SPACES.
+           03 FILLER                  PIC X(20) VALUE 'NOME'.
+
+       01 WS-DETALHE.
+           03 WS-DET-ID               PIC Z9.
+           03 FILLER                  PIC X(03) VALUE SPACES.
+           03 WS-DET-NOME             PIC X(20).
+
+       01 WS-RODAPE.
+           03 FILLER                  PIC X(25) VALUE
+              'TOTAL DE CONTATOS......: '.
+           03 WS-ROD-TOTAL            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P300-PROCESSA     THRU P300-FIM
+            PERFORM P800-RODAPE
+            PERFORM P900-FIM
+            .
+       P100-ABRE-ARQUIVOS.
+           SET FS-OK-CONTATOS          TO TRUE
+           SET FS-OK-RELATORIO         TO TRUE
+           SET EOF-OK                  TO FALSE
+
+           OPEN INPUT CONTATOS
+           OPEN OUTPUT RELATORIO
+
+           IF NOT FS-OK-CONTATOS OR NOT FS-OK-RELATORIO
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DO RELATORIO.'
+               DISPLAY 'FILE STATUS CONTATOS : ' WS-FS-CONTATOS
+               DISPLAY 'FILE STATUS RELATORIO: ' WS-FS-RELATORIO
+               PERFORM P900-FIM
+           END-IF
+           .
+       P300-PROCESSA.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P320-IMPRIME       THRU P320-FIM UNTIL EOF-OK
+           .
+       P300-FIM.
+
+       P320-IMPRIME.
+           IF CONTATO-ATIVO
+               IF WS-LINHAS-PAGINA = 0
+                  OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                   PERFORM P700-CABECALHO
+               END-IF
+
+               MOVE ID-CONTATO          TO WS-DET-ID
+               MOVE NM-CONTATO          TO WS-DET-NOME
+               WRITE REG-RELATORIO      FROM WS-DETALHE
+
+               ADD 1                    TO WS-LINHAS-PAGINA
+               ADD 1                    TO WS-TOTAL-CONTATOS
+           END-IF
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P700-CABECALHO.
+           ADD 1                        TO WS-PAGINA
+           MOVE WS-PAGINA               TO WS-CAB-PAGINA
+           IF WS-PAGINA > 1
+               WRITE REG-RELATORIO      FROM SPACES
+           END-IF
+           WRITE REG-RELATORIO          FROM WS-CABECALHO-1
+           WRITE REG-RELATORIO          FROM WS-CABECALHO-2
+           MOVE 0                       TO WS-LINHAS-PAGINA
+           .
+       P800-RODAPE.
+           MOVE WS-TOTAL-CONTATOS       TO WS-ROD-TOTAL
+           WRITE REG-RELATORIO          FROM SPACES
+           WRITE REG-RELATORIO          FROM WS-RODAPE
+           .
+       P900-FIM.
+            CLOSE CONTATOS
+            CLOSE RELATORIO
+            STOP RUN.
+       END PROGRAM REPCNTT.

@@ -0,0 +1,172 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Carga em lote de contatos a partir de um arquivo
+      *          sequencial (IMPCONTT.DAT), gravando no mesmo arquivo
+      *          indexado usado pelo CADCONTT.
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Incluido o telefone do contato no layout de
+      *                 entrada da carga.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ENTRADA ASSIGN TO
+               "IMPCONTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT LOGCONTT ASSIGN TO
+               "LOGCONTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTRADA.
+       01 REG-ENTRADA.
+           03 ENT-ID-CONTATO          PIC 9(02).
+           03 ENT-NM-CONTATO          PIC X(20).
+           03 ENT-EMAIL-CONTATO       PIC X(30).
+           03 ENT-ENDERECO-CONTATO    PIC X(40).
+           03 ENT-DT-NASC-CONTATO     PIC 9(08).
+           03 ENT-TEL-CONTATO         PIC 9(12).
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD LOGCONTT.
+          COPY FD_LOGCT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ENTRADA               PIC 99.
+           88 FS-OK-ENTRADA           VALUE 0.
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-FS-LOG                   PIC 99.
+           88 FS-OK-LOG               VALUE 0.
+       77 WS-EOF                      PIC X.
+           88 EOF-OK                  VALUE 'S' FALSE 'N'.
+       77 WS-QTD-LIDOS                PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-CARREGADOS           PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-REJEITADOS           PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** CARGA EM LOTE DE CONTATOS ***'
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P300-CARREGA      THRU P300-FIM
+            PERFORM P800-RESUMO
+            PERFORM P900-FIM
+            .
+       P100-ABRE-ARQUIVOS.
+           SET FS-OK-ENTRADA           TO TRUE
+           SET FS-OK                   TO TRUE
+           SET EOF-OK                  TO FALSE
+
+           OPEN INPUT ENTRADA
+           OPEN I-O CONTATOS
+
+           IF WS-FS EQUAL 35
+               OPEN OUTPUT CONTATOS
+           END-IF
+
+           IF NOT FS-OK-ENTRADA OR NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DA CARGA.'
+               DISPLAY 'FILE STATUS ENTRADA.: ' WS-FS-ENTRADA
+               DISPLAY 'FILE STATUS CONTATOS: ' WS-FS
+               PERFORM P900-FIM
+           END-IF
+           .
+       P300-CARREGA.
+           READ ENTRADA NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P320-GRAVA-CONTATO THRU P320-FIM UNTIL EOF-OK
+           .
+       P300-FIM.
+
+       P320-GRAVA-CONTATO.
+           ADD 1                        TO WS-QTD-LIDOS
+
+           MOVE ENT-ID-CONTATO          TO ID-CONTATO
+           MOVE ENT-NM-CONTATO          TO NM-CONTATO
+           MOVE ENT-EMAIL-CONTATO       TO EMAIL-CONTATO
+           MOVE ENT-ENDERECO-CONTATO    TO ENDERECO-CONTATO
+           MOVE ENT-DT-NASC-CONTATO     TO DT-NASC-CONTATO
+           MOVE ENT-TEL-CONTATO         TO TEL-CONTATO
+           SET CONTATO-ATIVO            TO TRUE
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   ADD 1                TO WS-QTD-REJEITADOS
+                   DISPLAY 'CONTATO ' ENT-ID-CONTATO
+                           ' JA CADASTRADO - REJEITADO.'
+               NOT INVALID KEY
+                   ADD 1                TO WS-QTD-CARREGADOS
+                   MOVE 'INCLUSAO'      TO LOG-OPERACAO
+                   MOVE SPACES          TO LOG-NOME-ANTES
+                   MOVE NM-CONTATO      TO LOG-NOME-DEPOIS
+                   PERFORM P500-GRAVA-LOG THRU P500-FIM
+           END-WRITE
+
+           READ ENTRADA NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P500-GRAVA-LOG.
+           SET FS-OK-LOG                TO TRUE
+           OPEN EXTEND LOGCONTT
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOGCONTT
+           END-IF
+
+           IF FS-OK-LOG THEN
+               ACCEPT LOG-DATA          FROM DATE YYYYMMDD
+               ACCEPT LOG-HORA          FROM TIME
+               MOVE ID-CONTATO          TO LOG-ID-CONTATO
+               WRITE REG-LOGCONTT
+               CLOSE LOGCONTT
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O LOG DE AUDITORIA.'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+           END-IF
+           .
+       P500-FIM.
+
+       P800-RESUMO.
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'REGISTROS LIDOS......: ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS CARREGADOS.: ' WS-QTD-CARREGADOS
+           DISPLAY 'REGISTROS REJEITADOS.: ' WS-QTD-REJEITADOS
+           DISPLAY '-----------------------------------------------'
+           .
+       P900-FIM.
+            CLOSE ENTRADA
+            CLOSE CONTATOS
+            STOP RUN.
+       END PROGRAM IMPCNTT.

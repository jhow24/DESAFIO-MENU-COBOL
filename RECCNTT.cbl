@@ -0,0 +1,259 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Conferencia de fim de dia de CONTATOS.DAT, comparando
+      *          a quantidade de contatos ativos de hoje com a ultima
+      *          quantidade registrada em CTRLCNTT.DAT.
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Conferencia passou a totalizar as inclusoes e
+      *                 exclusoes do dia a partir de LOGCONTT.DAT,
+      *                 imprimindo saldo inicial, inclusoes, exclusoes
+      *                 e saldo final.
+      * 09/08/2026 JS - Teste de conferencia passou a comparar o saldo
+      *                 final com o saldo esperado (inicial + inclusoes
+      *                 - exclusoes), em vez do saldo inicial puro.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
+               SELECT CONTROLE ASSIGN TO
+               "CTRLCNTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROLE.
+
+               SELECT LOGCONTT ASSIGN TO
+               "LOGCONTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD CONTROLE.
+       01 REG-CONTROLE.
+           03 CTRL-DATA               PIC 9(08).
+           03 CTRL-QTD-CONTATOS       PIC 9(05).
+
+       FD LOGCONTT.
+          COPY FD_LOGCT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CONTATOS              PIC 99.
+           88 FS-OK-CONTATOS          VALUE 0.
+       77 WS-FS-CONTROLE              PIC 99.
+           88 FS-OK-CONTROLE          VALUE 0.
+       77 WS-FS-LOG                   PIC 99.
+           88 FS-OK-LOG               VALUE 0.
+       77 WS-EOF                      PIC X.
+           88 EOF-OK                  VALUE 'S' FALSE 'N'.
+       77 WS-QTD-HOJE                 PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-ANTERIOR             PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-INCLUSOES            PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-EXCLUSOES            PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-ESPERADO             PIC 9(05) COMP VALUE 0.
+       77 WS-EXISTE-CONTROLE          PIC X     VALUE 'N'.
+           88 EXISTE-CONTROLE-ANT     VALUE 'S' FALSE 'N'.
+       77 WS-DATA-HOJE                PIC 9(08) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** CONFERENCIA DE FIM DE DIA - CONTATOS ***'
+            ACCEPT WS-DATA-HOJE       FROM DATE YYYYMMDD
+            PERFORM P100-CONTA-HOJE    THRU P100-FIM
+            PERFORM P200-LE-CONTROLE   THRU P200-FIM
+            PERFORM P250-CONTA-LOG     THRU P250-FIM
+            PERFORM P300-COMPARA       THRU P300-FIM
+            PERFORM P400-GRAVA-CONTROLE THRU P400-FIM
+            PERFORM P900-FIM
+            .
+       P100-CONTA-HOJE.
+           SET FS-OK-CONTATOS          TO TRUE
+           SET EOF-OK                  TO FALSE
+           MOVE 0                      TO WS-QTD-HOJE
+
+           OPEN INPUT CONTATOS
+
+           IF NOT FS-OK-CONTATOS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS-CONTATOS
+               PERFORM P900-FIM
+           END-IF
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P120-CONTA-ATIVO   THRU P120-FIM UNTIL EOF-OK
+
+           CLOSE CONTATOS
+           .
+       P100-FIM.
+
+       P120-CONTA-ATIVO.
+           IF CONTATO-ATIVO
+               ADD 1                    TO WS-QTD-HOJE
+           END-IF
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P120-FIM.
+
+       P200-LE-CONTROLE.
+           SET FS-OK-CONTROLE          TO TRUE
+           SET EOF-OK                  TO FALSE
+           MOVE 0                      TO WS-QTD-ANTERIOR
+           SET EXISTE-CONTROLE-ANT     TO FALSE
+
+           OPEN INPUT CONTROLE
+
+           IF WS-FS-CONTROLE EQUAL 35
+               DISPLAY 'NENHUM CONTROLE ANTERIOR ENCONTRADO.'
+           ELSE
+               IF NOT FS-OK-CONTROLE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTROLE.'
+                   DISPLAY 'FILE STATUS: ' WS-FS-CONTROLE
+               ELSE
+                   READ CONTROLE NEXT RECORD
+                       AT END
+                           SET EOF-OK   TO TRUE
+                   END-READ
+
+                   PERFORM P220-ULTIMO-CONTROLE THRU P220-FIM
+                           UNTIL EOF-OK
+
+                   CLOSE CONTROLE
+               END-IF
+           END-IF
+           .
+       P200-FIM.
+
+       P220-ULTIMO-CONTROLE.
+           MOVE CTRL-QTD-CONTATOS       TO WS-QTD-ANTERIOR
+           SET EXISTE-CONTROLE-ANT      TO TRUE
+
+           READ CONTROLE NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P220-FIM.
+
+       P250-CONTA-LOG.
+           SET FS-OK-LOG                TO TRUE
+           SET EOF-OK                   TO FALSE
+           MOVE 0                       TO WS-QTD-INCLUSOES
+           MOVE 0                       TO WS-QTD-EXCLUSOES
+
+           OPEN INPUT LOGCONTT
+
+           IF WS-FS-LOG EQUAL 35
+               DISPLAY 'NENHUM LOG DE AUDITORIA ENCONTRADO.'
+           ELSE
+               IF NOT FS-OK-LOG
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOG.'
+                   DISPLAY 'FILE STATUS: ' WS-FS-LOG
+               ELSE
+                   READ LOGCONTT NEXT RECORD
+                       AT END
+                           SET EOF-OK   TO TRUE
+                   END-READ
+
+                   PERFORM P270-TOTALIZA-LOG THRU P270-FIM UNTIL EOF-OK
+
+                   CLOSE LOGCONTT
+               END-IF
+           END-IF
+           .
+       P250-FIM.
+
+       P270-TOTALIZA-LOG.
+           IF LOG-DATA = WS-DATA-HOJE
+               IF LOG-OPERACAO = 'INCLUSAO'
+                  OR LOG-OPERACAO = 'REATIVACAO'
+                   ADD 1                TO WS-QTD-INCLUSOES
+               END-IF
+               IF LOG-OPERACAO = 'EXCLUSAO'
+                   ADD 1                TO WS-QTD-EXCLUSOES
+               END-IF
+           END-IF
+
+           READ LOGCONTT NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P270-FIM.
+
+       P300-COMPARA.
+           DISPLAY '-----------------------------------------------'
+           IF EXISTE-CONTROLE-ANT
+               DISPLAY 'SALDO INICIAL (ONTEM)..: ' WS-QTD-ANTERIOR
+           ELSE
+               DISPLAY 'SALDO INICIAL (ONTEM)..: SEM CONTROLE ANTERIOR'
+           END-IF
+           DISPLAY 'INCLUSOES HOJE.........: ' WS-QTD-INCLUSOES
+           DISPLAY 'EXCLUSOES HOJE.........: ' WS-QTD-EXCLUSOES
+           DISPLAY 'SALDO FINAL (HOJE).....: ' WS-QTD-HOJE
+           IF EXISTE-CONTROLE-ANT
+               COMPUTE WS-QTD-ESPERADO =
+                   WS-QTD-ANTERIOR + WS-QTD-INCLUSOES - WS-QTD-EXCLUSOES
+               IF WS-QTD-HOJE = WS-QTD-ESPERADO
+                   DISPLAY 'CONFERENCIA OK - QUANTIDADES IGUAIS.'
+               ELSE
+                   DISPLAY 'DIVERGENCIA ENCONTRADA! VERIFICAR '
+                           'CADASTRO DE CONTATOS.'
+               END-IF
+           ELSE
+               DISPLAY 'SEM CONTROLE ANTERIOR PARA COMPARAR.'
+           END-IF
+           DISPLAY '-----------------------------------------------'
+           .
+       P300-FIM.
+
+       P400-GRAVA-CONTROLE.
+           SET FS-OK-CONTROLE          TO TRUE
+           OPEN EXTEND CONTROLE
+
+           IF WS-FS-CONTROLE EQUAL 35
+               OPEN OUTPUT CONTROLE
+           END-IF
+
+           IF FS-OK-CONTROLE THEN
+               MOVE WS-DATA-HOJE        TO CTRL-DATA
+               MOVE WS-QTD-HOJE         TO CTRL-QTD-CONTATOS
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O CONTROLE DO DIA.'
+               DISPLAY 'FILE STATUS: ' WS-FS-CONTROLE
+           END-IF
+           .
+       P400-FIM.
+
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM RECCNTT.

@@ -0,0 +1,209 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Consulta de contatos
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Incluida consulta por nome (parcial ou
+      *                 completo), alem da consulta por ID.
+      * 09/08/2026 JS - Nome logico de arquivo passou a ser resolvido
+      *                 via variavel de ambiente.
+      * 09/08/2026 JS - Area de comunicacao ampliada para receber o
+      *                 nivel de autoridade do operador logado.
+      * 09/08/2026 JS - Contato inativo (excluido) deixou de ser exibido
+      *                 na consulta por ID e na busca por nome.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO                    PIC X.
+       77 WS-ID-CONTATO               PIC 9(02).
+       77 WS-NM-BUSCA                 PIC X(20).
+       77 WS-LEN-BUSCA                PIC 9(02) COMP VALUE 0.
+       77 WS-IDX                      PIC 9(02) COMP VALUE 0.
+       77 WS-QTD-ACHADOS              PIC 9(03) COMP VALUE 0.
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-EOF                      PIC X.
+           88 EOF-OK                  VALUE 'S' FALSE 'N'.
+       77 WS-ACHOU                    PIC X     VALUE 'N'.
+           88 ACHOU-CONTATO           VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                     PIC X     VALUE 'N'.
+           88 EXIT-OK                 VALUE 'F' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK               TO FALSE
+            PERFORM P300-CONSULTA     THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-CONSULTA.
+           DISPLAY 'CONSULTAR POR: <1> ID  <2> NOME'
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN '2'
+                   PERFORM P400-CONSULTA-NOME THRU P400-FIM
+               WHEN OTHER
+                   PERFORM P350-CONSULTA-ID   THRU P350-FIM
+           END-EVALUATE
+
+           DISPLAY 'Tecle: '
+                '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P350-CONSULTA-ID.
+           SET FS-OK                   TO TRUE
+
+           DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+           ACCEPT WS-ID-CONTATO
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               MOVE WS-ID-CONTATO       TO ID-CONTATO
+
+               READ CONTATOS
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE'
+                   NOT INVALID KEY
+                       IF CONTATO-ATIVO
+                           DISPLAY 'ID....: ' ID-CONTATO
+                           DISPLAY 'NOME..: ' NM-CONTATO
+                       ELSE
+                           DISPLAY 'CONTATO NAO EXISTE'
+                       END-IF
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+           .
+       P350-FIM.
+
+       P400-CONSULTA-NOME.
+           SET FS-OK                   TO TRUE
+           MOVE SPACES                 TO WS-NM-BUSCA
+
+           DISPLAY 'INFORME O NOME (OU PARTE DO NOME) DO CONTATO: '
+           ACCEPT WS-NM-BUSCA
+
+           PERFORM P410-CALC-LEN      THRU P410-FIM
+
+           IF WS-LEN-BUSCA = 0
+               DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A BUSCA.'
+           ELSE
+               OPEN INPUT CONTATOS
+
+               IF FS-OK THEN
+                   MOVE 0               TO WS-QTD-ACHADOS
+                   SET EOF-OK           TO FALSE
+
+                   READ CONTATOS NEXT RECORD
+                       AT END
+                           SET EOF-OK   TO TRUE
+                   END-READ
+
+                   PERFORM P420-COMPARA-REG THRU P420-FIM UNTIL EOF-OK
+
+                   IF WS-QTD-ACHADOS = 0
+                       DISPLAY 'NENHUM CONTATO ENCONTRADO.'
+                   END-IF
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+               END-IF
+
+               CLOSE CONTATOS
+           END-IF
+           .
+       P400-FIM.
+
+       P410-CALC-LEN.
+           MOVE 20                     TO WS-LEN-BUSCA
+           PERFORM P415-REDUZ         THRU P415-FIM
+               UNTIL WS-LEN-BUSCA = 0
+               OR WS-NM-BUSCA (WS-LEN-BUSCA:1) NOT = SPACE
+           .
+       P410-FIM.
+
+       P415-REDUZ.
+           SUBTRACT 1                  FROM WS-LEN-BUSCA
+           .
+       P415-FIM.
+
+       P420-COMPARA-REG.
+           PERFORM P430-PROCURA-SUB   THRU P430-FIM
+
+           IF ACHOU-CONTATO AND CONTATO-ATIVO
+               ADD 1                    TO WS-QTD-ACHADOS
+               DISPLAY 'ID....: ' ID-CONTATO
+               DISPLAY 'NOME..: ' NM-CONTATO
+           END-IF
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P420-FIM.
+
+       P430-PROCURA-SUB.
+           SET ACHOU-CONTATO TO FALSE
+           MOVE 1                       TO WS-IDX
+           PERFORM P440-COMPARA-POS   THRU P440-FIM
+               UNTIL ACHOU-CONTATO
+               OR WS-IDX > (21 - WS-LEN-BUSCA)
+           .
+       P430-FIM.
+
+       P440-COMPARA-POS.
+           IF NM-CONTATO (WS-IDX:WS-LEN-BUSCA) =
+              WS-NM-BUSCA (1:WS-LEN-BUSCA)
+               SET ACHOU-CONTATO TO TRUE
+           ELSE
+               ADD 1                    TO WS-IDX
+           END-IF
+           .
+       P440-FIM.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM CONSCTT.

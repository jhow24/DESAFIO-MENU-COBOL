@@ -0,0 +1,105 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Reativar um contato excluido (STATUS-CONTATO inativo)
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Nome logico de arquivo passou a ser resolvido
+      *                 via variavel de ambiente.
+      * 09/08/2026 JS - Passou a rodar como job avulso (sem area de
+      *                 comunicacao), como os demais utilitarios em
+      *                 lote, ja que nao e chamado pelo menu.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REATCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-EXIT                     PIC X     VALUE 'N'.
+           88 EXIT-OK                 VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                  PIC X    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** REATIVAR CONTATO EXCLUIDO ***'
+            SET EXIT-OK               TO FALSE
+            PERFORM P300-REATIVA      THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-REATIVA.
+           SET FS-OK                   TO TRUE
+           MOVE SPACES                 TO WS-CONFIRM
+
+           OPEN I-O CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+               ACCEPT ID-CONTATO
+
+               READ CONTATOS
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE'
+                   NOT INVALID KEY
+                       IF CONTATO-ATIVO THEN
+                           DISPLAY 'CONTATO JA ESTA ATIVO!'
+                       ELSE
+                           DISPLAY 'Nome: ' NM-CONTATO
+                           DISPLAY 'TECLE: '
+                               '<S> para reativar ou <QUALQUER TECLA>'
+                               'para cancelar.'
+                           ACCEPT WS-CONFIRM
+                           IF WS-CONFIRM EQUAL 'S' THEN
+                               SET CONTATO-ATIVO TO TRUE
+                               REWRITE REG-CONTATOS
+                                   INVALID KEY
+                                       DISPLAY
+                                           'ERRO AO REATIVAR O CONTATO'
+                                   NOT INVALID KEY
+                                       DISPLAY
+                                           'CONTATO REATIVADO COM '
+                                           'SUCESSO!'
+                               END-REWRITE
+                           ELSE
+                               DISPLAY 'OPERACAO CANCELADA!'
+                           END-IF
+                       END-IF
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY 'Tecle: '
+                '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM REATCTT.

@@ -3,22 +3,104 @@
       * Date:05/01/2023
       * Purpose: Menu PARA CADASTRO DE CONTATO
       * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Chamada aos modulos passou a usar o nome do
+      *                 programa em vez do caminho completo.
+      * 09/08/2026 JS - Incluido login de operador (LOGINTT) antes de
+      *                 liberar o menu; nivel de autoridade passa a
+      *                 seguir na area de comunicacao dos modulos.
+      * 09/08/2026 JS - Incluida contagem de contatos cadastrados na
+      *                 abertura do menu.
+      * 09/08/2026 JS - Contagem de contatos passou a ser refeita a
+      *                 cada redesenho do menu, em vez de uma unica
+      *                 vez na abertura.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
        WORKING-STORAGE SECTION.
        01 WS-COM-AREA.
            03 WS-MENSAGEM                   PIC X(40).
+           03 WS-NIVEL-OPERADOR             PIC X(01).
+               88 OPERADOR-SUPERVISOR       VALUE 'S'.
+               88 OPERADOR-COMUM            VALUE 'O'.
+           03 WS-LOGIN-OK                   PIC X(01).
+               88 LOGIN-OK                  VALUE 'S'.
+               88 LOGIN-FALHOU              VALUE 'N'.
        77 WS-OPCAO                          PIC X.
+       77 WS-FS-CONTATOS                    PIC 99.
+           88 FS-OK-CONTATOS                VALUE 0.
+       77 WS-EOF                            PIC X.
+           88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-QTD-CONTATOS                   PIC 9(05) COMP VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM P300-PROCESSA     THRU P300-FIM UNTIL WS-OPCAO = 'S'
+            CALL 'LOGINTT'                  USING WS-COM-AREA
+            IF LOGIN-OK THEN
+                PERFORM P300-PROCESSA THRU P300-FIM
+                    UNTIL WS-OPCAO = 'S'
+            ELSE
+                DISPLAY 'ACESSO NEGADO. ENCERRANDO O SISTEMA.'
+            END-IF
             PERFORM P900-FIM
             .
+       P100-CONTA-CONTATOS.
+           SET FS-OK-CONTATOS              TO TRUE
+           SET EOF-OK                      TO FALSE
+           MOVE 0                          TO WS-QTD-CONTATOS
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK-CONTATOS
+               READ CONTATOS NEXT RECORD
+                   AT END
+                       SET EOF-OK          TO TRUE
+               END-READ
+
+               PERFORM P120-CONTA          THRU P120-FIM UNTIL EOF-OK
+
+               CLOSE CONTATOS
+           END-IF
+
+           DISPLAY WS-QTD-CONTATOS ' CONTATO(S) CADASTRADO(S).'
+           .
+       P100-FIM.
+
+       P120-CONTA.
+           IF CONTATO-ATIVO
+               ADD 1                        TO WS-QTD-CONTATOS
+           END-IF
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK               TO TRUE
+           END-READ
+           .
+       P120-FIM.
+
        P300-PROCESSA.
 
+            PERFORM P100-CONTA-CONTATOS THRU P100-FIM
             MOVE SPACES                     TO WS-OPCAO
             DISPLAY '*********************************************'
             DISPLAY '*          SISTEMA DE CONTATOS              *'
@@ -26,10 +108,11 @@
             DISPLAY '|                                           |'
             DISPLAY '| ESCOLHA UMA OPCAO:                        |'
             DISPLAY '| 1 - INCLUIR CONTATO                       |'
-            DISPLAY '| 1 - LISTAR CONTATO                        |'
-            DISPLAY '| 1 - CONSULTAR CONTATO                     |'
-            DISPLAY '| 1 - ALTERAR CONTATO                       |'
-            DISPLAY '| 1 - EXCLUIR CONTATO                       |'
+            DISPLAY '| 2 - LISTAR CONTATO                        |'
+            DISPLAY '| 3 - CONSULTAR CONTATO                     |'
+            DISPLAY '| 4 - ALTERAR CONTATO                       |'
+            DISPLAY '| 5 - EXCLUIR CONTATO                       |'
+            DISPLAY '| 6 - CADASTRAR ALUNO                       |'
             DISPLAY '|                                           |'
             DISPLAY '|-------------------------------------------|'
             ACCEPT WS-OPCAO
@@ -37,23 +120,27 @@
             EVALUATE WS-OPCAO
                WHEN '1'
                 MOVE ' *** INCLUSAO DE CONTATO ***' TO WS-MENSAGEM
-                CALL 'C:\Users\johnatsi\Estudos\Cobol\bin\CADCONTT'
+                CALL 'CADCONTT'
                                                     USING WS-COM-AREA
                WHEN '2'
                 MOVE ' *** LISTAGEM DE CONTATO ***' TO WS-MENSAGEM
-                CALL 'C:\Users\johnatsi\Estudos\Cobol\bin\LISCNTT'
+                CALL 'LISCNTT'
                                                     USING WS-COM-AREA
                WHEN '3'
                 MOVE ' *** CONSULTA DE CONTATO ***' TO WS-MENSAGEM
-                CALL 'C:\Users\johnatsi\Estudos\Cobol\bin\CONSCTT'
+                CALL 'CONSCTT'
                                                     USING WS-COM-AREA
                WHEN '4'
                 MOVE ' *** ALTERAÇÃO DE CONTATO ***' TO WS-MENSAGEM
-                CALL 'C:\Users\johnatsi\Estudos\Cobol\bin\ALTCONTT'
+                CALL 'ALTCONTT'
                                                     USING WS-COM-AREA
                WHEN '5'
                 MOVE ' ***  DELETAR CONTATO  ***' TO WS-MENSAGEM
-                CALL 'C:\Users\johnatsi\Estudos\Cobol\bin\DELCONTT'
+                CALL 'DELCONTT'
+                                                    USING WS-COM-AREA
+               WHEN '6'
+                MOVE ' *** CADASTRO DE ALUNO ***' TO WS-MENSAGEM
+                CALL 'CADALLTT'
                                                     USING WS-COM-AREA
                WHEN 'S'
                    DISPLAY 'OBRIGADO VOLTE SEMPRE!'

@@ -0,0 +1,106 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Copia de seguranca de CONTATOS.DAT para um arquivo
+      *          sequencial (BKPCNTT.DAT), usado pelo RESCNTT para
+      *          restaurar o cadastro em caso de perda do indexado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
+               SELECT BACKUP ASSIGN TO
+               "BKPCNTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BACKUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD BACKUP.
+       01 REG-BACKUP                  PIC X(113).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CONTATOS               PIC 99.
+           88 FS-OK-CONTATOS           VALUE 0.
+       77 WS-FS-BACKUP                 PIC 99.
+           88 FS-OK-BACKUP             VALUE 0.
+       77 WS-EOF                       PIC X.
+           88 EOF-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-DATA-BACKUP               PIC 9(08) COMP VALUE 0.
+       77 WS-QTD-GRAVADOS              PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** COPIA DE SEGURANCA DE CONTATOS.DAT ***'
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P300-COPIA        THRU P300-FIM
+            PERFORM P800-RESUMO
+            PERFORM P900-FIM
+            .
+       P100-ABRE-ARQUIVOS.
+           SET FS-OK-CONTATOS          TO TRUE
+           SET FS-OK-BACKUP            TO TRUE
+           SET EOF-OK                  TO FALSE
+
+           OPEN INPUT CONTATOS
+           OPEN OUTPUT BACKUP
+
+           IF NOT FS-OK-CONTATOS OR NOT FS-OK-BACKUP
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DA COPIA.'
+               DISPLAY 'FILE STATUS CONTATOS: ' WS-FS-CONTATOS
+               DISPLAY 'FILE STATUS BACKUP..: ' WS-FS-BACKUP
+               PERFORM P900-FIM
+           END-IF
+           .
+       P300-COPIA.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P320-GRAVA-BACKUP THRU P320-FIM UNTIL EOF-OK
+           .
+       P300-FIM.
+
+       P320-GRAVA-BACKUP.
+           WRITE REG-BACKUP           FROM REG-CONTATOS
+           ADD 1                      TO WS-QTD-GRAVADOS
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P800-RESUMO.
+           ACCEPT WS-DATA-BACKUP       FROM DATE YYYYMMDD
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'DATA DA COPIA........: ' WS-DATA-BACKUP
+           DISPLAY 'CONTATOS COPIADOS....: ' WS-QTD-GRAVADOS
+           DISPLAY '-----------------------------------------------'
+           .
+       P900-FIM.
+            CLOSE CONTATOS
+            CLOSE BACKUP
+            STOP RUN.
+       END PROGRAM BKPCNTT.

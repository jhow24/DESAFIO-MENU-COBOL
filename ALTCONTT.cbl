@@ -0,0 +1,159 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Alteracao de contatos
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Toda alteracao passou a gravar um registro de
+      *                 auditoria em LOGCONTT.DAT.
+      * 09/08/2026 JS - Nomes logicos de arquivo passaram a ser
+      *                 resolvidos via variavel de ambiente.
+      * 09/08/2026 JS - Area de comunicacao ampliada para receber o
+      *                 nivel de autoridade do operador logado.
+      * 09/08/2026 JS - Contato inativo (excluido) deixou de poder ser
+      *                 alterado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT LOGCONTT ASSIGN TO
+               "LOGCONTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD LOGCONTT.
+          COPY FD_LOGCT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-ID-CONTATO               PIC 9(02).
+       77 WS-NM-CONTATO               PIC X(20).
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-FS-LOG                   PIC 99.
+           88 FS-OK-LOG               VALUE 0.
+       77 WS-EXIT                     PIC X     VALUE 'N'.
+           88 EXIT-OK                 VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                  PIC X    VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY LK-MENSAGEM
+            SET EXIT-OK               TO FALSE
+            PERFORM P300-ALTERA       THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-ALTERA.
+           SET FS-OK                   TO TRUE
+           MOVE SPACES                 TO WS-CONFIRM
+
+           OPEN I-O CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'INFORME O NUMERO DE IDENTIFICACAO DO CONTATO: '
+               ACCEPT WS-ID-CONTATO
+               MOVE WS-ID-CONTATO       TO ID-CONTATO
+
+               READ CONTATOS
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE'
+                   NOT INVALID KEY
+                       IF CONTATO-INATIVO THEN
+                           DISPLAY 'CONTATO NAO EXISTE'
+                       ELSE
+                           DISPLAY 'Nome atual: ' NM-CONTATO
+                           DISPLAY
+                               'Informe o novo nome para o contato: '
+                           ACCEPT WS-NM-CONTATO
+                           DISPLAY 'TECLE: '
+                               '<S> para confirmar ou <QUALQUER TECLA>'
+                               'para continuar com o atual.'
+                           ACCEPT WS-CONFIRM
+                           IF WS-CONFIRM EQUAL 'S' THEN
+                               MOVE NM-CONTATO    TO LOG-NOME-ANTES
+                               MOVE WS-NM-CONTATO TO NM-CONTATO
+                               REWRITE REG-CONTATOS
+                                   INVALID KEY
+                                       DISPLAY
+                                           'ERRO AO ALTERAR O CONTATO'
+                                   NOT INVALID KEY
+                                       DISPLAY 'ALTERADO COM SUCESSO!'
+                                       MOVE 'ALTERACAO'
+                                                TO LOG-OPERACAO
+                                       MOVE NM-CONTATO
+                                                TO LOG-NOME-DEPOIS
+                                       PERFORM P500-GRAVA-LOG
+                                           THRU P500-FIM
+                               END-REWRITE
+                           ELSE
+                               DISPLAY 'CONTATO NAO ALTERADO!'
+                           END-IF
+                       END-IF
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY 'Tecle: '
+                '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P500-GRAVA-LOG.
+           SET FS-OK-LOG                TO TRUE
+           OPEN EXTEND LOGCONTT
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOGCONTT
+           END-IF
+
+           IF FS-OK-LOG THEN
+               ACCEPT LOG-DATA          FROM DATE YYYYMMDD
+               ACCEPT LOG-HORA          FROM TIME
+               MOVE ID-CONTATO          TO LOG-ID-CONTATO
+               WRITE REG-LOGCONTT
+               CLOSE LOGCONTT
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O LOG DE AUDITORIA.'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+           END-IF
+           .
+       P500-FIM.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM ALTCONTT.

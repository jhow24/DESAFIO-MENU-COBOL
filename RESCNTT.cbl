@@ -0,0 +1,119 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Restaura CONTATOS.DAT a partir da copia de seguranca
+      *          sequencial gerada pelo BKPCNTT, recarregando um
+      *          arquivo indexado novo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BACKUP ASSIGN TO
+               "BKPCNTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BACKUP.
+
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-RESTAURADO-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BACKUP.
+       01 REG-BACKUP                  PIC X(113).
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-BACKUP                 PIC 99.
+           88 FS-OK-BACKUP             VALUE 0.
+       77 WS-FS-CONTATOS               PIC 99.
+           88 FS-OK-CONTATOS           VALUE 0.
+       77 WS-EOF                       PIC X.
+           88 EOF-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-QTD-LIDOS                 PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-RESTAURADOS           PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-REJEITADOS            PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** RESTAURACAO DE CONTATOS.DAT ***'
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P300-RESTAURA     THRU P300-FIM
+            PERFORM P800-RESUMO
+            PERFORM P900-FIM
+            .
+       P100-ABRE-ARQUIVOS.
+           SET FS-OK-BACKUP            TO TRUE
+           SET FS-OK-CONTATOS          TO TRUE
+           SET EOF-OK                  TO FALSE
+
+           OPEN INPUT BACKUP
+           OPEN OUTPUT CONTATOS
+
+           IF NOT FS-OK-BACKUP OR NOT FS-OK-CONTATOS
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DA RESTAURACAO.'
+               DISPLAY 'FILE STATUS BACKUP..: ' WS-FS-BACKUP
+               DISPLAY 'FILE STATUS CONTATOS: ' WS-FS-CONTATOS
+               PERFORM P900-FIM
+           END-IF
+           .
+       P300-RESTAURA.
+           READ BACKUP NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P320-GRAVA-CONTATO THRU P320-FIM UNTIL EOF-OK
+           .
+       P300-FIM.
+
+       P320-GRAVA-CONTATO.
+           ADD 1                        TO WS-QTD-LIDOS
+
+           MOVE REG-BACKUP              TO REG-CONTATOS
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   ADD 1                TO WS-QTD-REJEITADOS
+                   DISPLAY 'REGISTRO ' ID-CONTATO
+                           ' DUPLICADO NA RESTAURACAO - REJEITADO.'
+               NOT INVALID KEY
+                   ADD 1                TO WS-QTD-RESTAURADOS
+           END-WRITE
+
+           READ BACKUP NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P800-RESUMO.
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'REGISTROS LIDOS......: ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS RESTAURADOS: ' WS-QTD-RESTAURADOS
+           DISPLAY 'REGISTROS REJEITADOS.: ' WS-QTD-REJEITADOS
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'SUBSTITUA O CONTATOS.DAT ANTIGO PELO ARQUIVO '
+           DISPLAY 'CONTATOS_RESTAURADO.DAT APOS CONFERIR O RESULTADO.'
+           .
+       P900-FIM.
+            CLOSE BACKUP
+            CLOSE CONTATOS
+            STOP RUN.
+       END PROGRAM RESCNTT.

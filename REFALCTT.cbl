@@ -0,0 +1,167 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Relatorio de alunos com o respectivo contato
+      *          responsavel (referencia cruzada ALUNOS x CONTATOS).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFALCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO
+               "ALUNOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS-ALUNOS.
+
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-CONTATOS.
+
+               SELECT RELATORIO ASSIGN TO
+               "REFALCTT-LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+          COPY FD_ALLTT.
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 REG-RELATORIO                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ALUNOS                 PIC 99.
+           88 FS-OK-ALUNOS              VALUE 0.
+       77 WS-FS-CONTATOS               PIC 99.
+           88 FS-OK-CONTATOS            VALUE 0.
+       77 WS-FS-RELATORIO              PIC 99.
+           88 FS-OK-RELATORIO           VALUE 0.
+       77 WS-EOF                       PIC X.
+           88 EOF-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-TOTAL-ALUNOS              PIC 9(05) COMP VALUE 0.
+
+       01 WS-NM-RESPONSAVEL            PIC X(20).
+
+       01 WS-CABECALHO-1.
+           03 FILLER                  PIC X(37) VALUE
+              'RELATORIO DE ALUNOS E RESPONSAVEIS'.
+
+       01 WS-CABECALHO-2.
+           03 FILLER                  PIC X(05) VALUE 'ID'.
+           03 FILLER                  PIC X(03) VALUE SPACES.
+           03 FILLER                  PIC X(20) VALUE 'ALUNO'.
+           03 FILLER                  PIC X(03) VALUE SPACES.
+           03 FILLER                  PIC X(20) VALUE 'RESPONSAVEL'.
+
+       01 WS-DETALHE.
+           03 WS-DET-ID               PIC Z9.
+           03 FILLER                  PIC X(03) VALUE SPACES.
+           03 WS-DET-ALUNO            PIC X(20).
+           03 FILLER                  PIC X(03) VALUE SPACES.
+           03 WS-DET-RESPONSAVEL      PIC X(20).
+
+       01 WS-RODAPE.
+           03 FILLER                  PIC X(25) VALUE
+              'TOTAL DE ALUNOS........: '.
+           03 WS-ROD-TOTAL            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P300-PROCESSA     THRU P300-FIM
+            PERFORM P800-RODAPE
+            PERFORM P900-FIM
+            .
+       P100-ABRE-ARQUIVOS.
+           SET FS-OK-ALUNOS            TO TRUE
+           SET FS-OK-RELATORIO         TO TRUE
+           SET EOF-OK                  TO FALSE
+
+           OPEN INPUT ALUNOS
+           OPEN OUTPUT RELATORIO
+
+           IF NOT FS-OK-ALUNOS OR NOT FS-OK-RELATORIO
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DO RELATORIO.'
+               DISPLAY 'FILE STATUS ALUNOS...: ' WS-FS-ALUNOS
+               DISPLAY 'FILE STATUS RELATORIO: ' WS-FS-RELATORIO
+               PERFORM P900-FIM
+           END-IF
+
+           WRITE REG-RELATORIO        FROM WS-CABECALHO-1
+           WRITE REG-RELATORIO        FROM WS-CABECALHO-2
+           .
+       P300-PROCESSA.
+           READ ALUNOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P320-IMPRIME       THRU P320-FIM UNTIL EOF-OK
+           .
+       P300-FIM.
+
+       P320-IMPRIME.
+           PERFORM P340-BUSCA-RESPONSAVEL THRU P340-FIM
+
+           MOVE ID-ALUNO                TO WS-DET-ID
+           MOVE NM-ALUNO                TO WS-DET-ALUNO
+           MOVE WS-NM-RESPONSAVEL       TO WS-DET-RESPONSAVEL
+           WRITE REG-RELATORIO          FROM WS-DETALHE
+
+           ADD 1                        TO WS-TOTAL-ALUNOS
+
+           READ ALUNOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P340-BUSCA-RESPONSAVEL.
+           MOVE 'RESPONSAVEL NAO ENCONTRADO' TO WS-NM-RESPONSAVEL
+           SET FS-OK-CONTATOS           TO TRUE
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK-CONTATOS
+               MOVE REF-ID-CONTATO      TO ID-CONTATO
+               READ CONTATOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE NM-CONTATO  TO WS-NM-RESPONSAVEL
+               END-READ
+
+               CLOSE CONTATOS
+           END-IF
+           .
+       P340-FIM.
+
+       P800-RODAPE.
+           MOVE WS-TOTAL-ALUNOS         TO WS-ROD-TOTAL
+           WRITE REG-RELATORIO          FROM SPACES
+           WRITE REG-RELATORIO          FROM WS-RODAPE
+           .
+       P900-FIM.
+            CLOSE ALUNOS
+            CLOSE RELATORIO
+            STOP RUN.
+       END PROGRAM REFALCTT.

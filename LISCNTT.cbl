@@ -0,0 +1,105 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Listagem de contatos
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Contatos com STATUS-CONTATO inativo (excluidos)
+      *                 nao aparecem mais na listagem.
+      * 09/08/2026 JS - Nome logico de arquivo passou a ser resolvido
+      *                 via variavel de ambiente.
+      * 09/08/2026 JS - Area de comunicacao ampliada para receber o
+      *                 nivel de autoridade do operador logado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-EOF                      PIC X.
+           88 EOF-OK                  VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY LK-MENSAGEM
+            PERFORM P300-LISTA        THRU P300-FIM
+            PERFORM P900-FIM
+            .
+       P300-LISTA.
+           SET EOF-OK                  TO FALSE
+           SET FS-OK                   TO TRUE
+
+           OPEN INPUT CONTATOS
+
+           IF NOT FS-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GO TO P300-FIM
+           END-IF
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'ID   NOME'
+           DISPLAY '---------------------------------------------'
+
+           PERFORM P310-LE-PRIMEIRO
+           PERFORM P320-EXIBE         THRU P320-FIM UNTIL EOF-OK
+
+           CLOSE CONTATOS
+
+           DISPLAY '---------------------------------------------'
+           .
+       P300-FIM.
+
+       P310-LE-PRIMEIRO.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+           .
+       P320-EXIBE.
+           IF CONTATO-ATIVO THEN
+               DISPLAY ID-CONTATO ' ' NM-CONTATO
+           END-IF
+
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P900-FIM.
+            GOBACK.
+       END PROGRAM LISCNTT.

@@ -4,6 +4,21 @@
       * Purpose: cadastro de contatos
       * Tectonics: cobc
       * TRANSFORMAR DE PROGRAMA PARA MODULO
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Incluida captura de e-mail, endereco e data de
+      *                 nascimento do contato.
+      * 09/08/2026 JS - Contato excluido (STATUS-CONTATO inativo) com o
+      *                 mesmo ID pode ser reaproveitado no cadastro.
+      * 09/08/2026 JS - Toda inclusao/reativacao passou a gravar um
+      *                 registro de auditoria em LOGCONTT.DAT.
+      * 09/08/2026 JS - Nomes logicos de arquivo passaram a ser
+      *                 resolvidos via variavel de ambiente.
+      * 09/08/2026 JS - Area de comunicacao ampliada para receber o
+      *                 nivel de autoridade do operador logado.
+      * 09/08/2026 JS - Incluida validacao do ID e do nome informados,
+      *                 com nova solicitacao ao operador quando invalidos.
+      * 09/08/2026 JS - Incluida captura do telefone do contato.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADCONTT.
@@ -15,32 +30,57 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT CONTATOS ASSIGN TO
-               'C:\Users\johnatsi\Estudos\Cobol\bin\CONTATOS.DAT'
-               ORGANISATION IS INDEXED
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+               SELECT LOGCONTT ASSIGN TO
+               "LOGCONTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
           COPY FD_CONTT.
 
+       FD LOGCONTT.
+          COPY FD_LOGCT.
+
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                 PIC X(22) VALUE SPACES.
+       01 WS-REGISTRO                 PIC X(112) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
            03 WS-ID-CONTATO           PIC 9(02).
            03 WS-NM-CONTATO           PIC X(20).
+           03 WS-EMAIL-CONTATO        PIC X(30).
+           03 WS-ENDERECO-CONTATO     PIC X(40).
+           03 WS-DT-NASC-CONTATO      PIC 9(08).
+           03 WS-TEL-CONTATO          PIC 9(12).
        77 WS-FS                       PIC 99.
            88 FS-OK                   VALUE 0.
+       77 WS-FS-LOG                   PIC 99.
+           88 FS-OK-LOG               VALUE 0.
        77 WS-EOF                      PIC X.
            88 EOF-OK                  VALUE 'S' FALSE 'N'.
        77 WS-EXIT                     PIC X     VALUE 'N'.
            88 EXIT-OK                 VALUE 'F' FALSE 'N'.
+       77 WS-ID-OK                    PIC X     VALUE 'N'.
+           88 ID-VALIDO               VALUE 'S' FALSE 'N'.
+       77 WS-NOME-OK                  PIC X     VALUE 'N'.
+           88 NOME-VALIDO             VALUE 'S' FALSE 'N'.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
            03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
             DISPLAY LK-MENSAGEM
@@ -53,11 +93,23 @@
            SET FS-OK                   TO TRUE
 
            DISPLAY 'PARA REGISTRAR UM CONTATO,INFORME: '
-           DISPLAY 'Informe um numero para a identicacao: '
-           ACCEPT WS-ID-CONTATO
+           SET ID-VALIDO               TO FALSE
+           PERFORM P302-INFORMA-ID     THRU P302-FIM UNTIL ID-VALIDO
 
-           DISPLAY 'Um nome para o contato: '
-           ACCEPT WS-NM-CONTATO
+           SET NOME-VALIDO             TO FALSE
+           PERFORM P304-INFORMA-NOME   THRU P304-FIM UNTIL NOME-VALIDO
+
+           DISPLAY 'Informe o e-mail do contato: '
+           ACCEPT WS-EMAIL-CONTATO
+
+           DISPLAY 'Informe o endereco do contato: '
+           ACCEPT WS-ENDERECO-CONTATO
+
+           DISPLAY 'Informe a data de nascimento (DDMMAAAA): '
+           ACCEPT WS-DT-NASC-CONTATO
+
+           DISPLAY 'Informe o telefone do contato: '
+           ACCEPT WS-TEL-CONTATO
 
            OPEN I-O CONTATOS
 
@@ -68,12 +120,21 @@
            IF FS-OK THEN
                MOVE WS-ID-CONTATO        TO ID-CONTATO
                MOVE WS-NM-CONTATO        TO NM-CONTATO
+               MOVE WS-EMAIL-CONTATO     TO EMAIL-CONTATO
+               MOVE WS-ENDERECO-CONTATO  TO ENDERECO-CONTATO
+               MOVE WS-DT-NASC-CONTATO   TO DT-NASC-CONTATO
+               MOVE WS-TEL-CONTATO       TO TEL-CONTATO
+               SET CONTATO-ATIVO         TO TRUE
 
                WRITE REG-CONTATOS
                    INVALID KEY
-                       DISPLAY 'CONTATO JA CADASTRADO!'
+                       PERFORM P320-REATIVA THRU P320-FIM
                    NOT INVALID KEY
                        DISPLAY 'CONTATO GRAVADO COM SUCESSO!'
+                       MOVE 'INCLUSAO'     TO LOG-OPERACAO
+                       MOVE SPACES         TO LOG-NOME-ANTES
+                       MOVE NM-CONTATO     TO LOG-NOME-DEPOIS
+                       PERFORM P500-GRAVA-LOG THRU P500-FIM
                END-WRITE
            ELSE
                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
@@ -88,6 +149,81 @@
            .
        P300-FIM.
 
+       P302-INFORMA-ID.
+           DISPLAY 'Informe um numero para a identicacao: '
+           ACCEPT WS-ID-CONTATO
+
+           IF WS-ID-CONTATO EQUAL ZERO
+               DISPLAY 'ID INVALIDO! O NUMERO NAO PODE SER ZERO.'
+           ELSE
+               SET ID-VALIDO            TO TRUE
+           END-IF
+           .
+       P302-FIM.
+
+       P304-INFORMA-NOME.
+           DISPLAY 'Um nome para o contato: '
+           ACCEPT WS-NM-CONTATO
+
+           IF WS-NM-CONTATO EQUAL SPACES
+               DISPLAY 'NOME INVALIDO! O NOME NAO PODE FICAR EM BRANCO.'
+           ELSE
+               SET NOME-VALIDO          TO TRUE
+           END-IF
+           .
+       P304-FIM.
+
+       P320-REATIVA.
+           READ CONTATOS
+               INVALID KEY
+                   DISPLAY 'CONTATO JA CADASTRADO!'
+               NOT INVALID KEY
+                   IF CONTATO-INATIVO THEN
+                       MOVE NM-CONTATO           TO LOG-NOME-ANTES
+                       MOVE WS-NM-CONTATO        TO NM-CONTATO
+                       MOVE WS-EMAIL-CONTATO     TO EMAIL-CONTATO
+                       MOVE WS-ENDERECO-CONTATO  TO ENDERECO-CONTATO
+                       MOVE WS-DT-NASC-CONTATO   TO DT-NASC-CONTATO
+                       MOVE WS-TEL-CONTATO       TO TEL-CONTATO
+                       SET CONTATO-ATIVO         TO TRUE
+                       REWRITE REG-CONTATOS
+                           INVALID KEY
+                               DISPLAY 'ERRO AO REATIVAR O CONTATO'
+                           NOT INVALID KEY
+                               DISPLAY
+                                   'CONTATO REATIVADO COM SUCESSO!'
+                               MOVE 'REATIVACAO'  TO LOG-OPERACAO
+                               MOVE NM-CONTATO    TO LOG-NOME-DEPOIS
+                               PERFORM P500-GRAVA-LOG THRU P500-FIM
+                       END-REWRITE
+                   ELSE
+                       DISPLAY 'CONTATO JA CADASTRADO!'
+                   END-IF
+           END-READ
+           .
+       P320-FIM.
+
+       P500-GRAVA-LOG.
+           SET FS-OK-LOG                TO TRUE
+           OPEN EXTEND LOGCONTT
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOGCONTT
+           END-IF
+
+           IF FS-OK-LOG THEN
+               ACCEPT LOG-DATA          FROM DATE YYYYMMDD
+               ACCEPT LOG-HORA          FROM TIME
+               MOVE ID-CONTATO          TO LOG-ID-CONTATO
+               WRITE REG-LOGCONTT
+               CLOSE LOGCONTT
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O LOG DE AUDITORIA.'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+           END-IF
+           .
+       P500-FIM.
+
        P900-FIM.
             GOBACK.
        END PROGRAM CADCONTT.

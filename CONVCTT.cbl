@@ -0,0 +1,134 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Conversao unica de CONTATOS.DAT do layout antigo
+      *          (ID-CONTATO/NM-CONTATO) para o layout novo, que
+      *          inclui EMAIL-CONTATO, ENDERECO-CONTATO e
+      *          DT-NASC-CONTATO.
+      * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Nomes logicos de arquivo passaram a ser
+      *                 resolvidos via variavel de ambiente.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS-ANT ASSIGN TO
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO-ANT
+               FILE STATUS IS WS-FS-ANT.
+
+               SELECT CONTATOS-NOVO ASSIGN TO
+               "CONTATOS-NOVO-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-NOVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS-ANT.
+       01 REG-CONTATOS-ANT.
+           03 ID-CONTATO-ANT          PIC 9(02).
+           03 NM-CONTATO-ANT          PIC X(20).
+
+       FD CONTATOS-NOVO.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ANT                   PIC 99.
+           88 FS-OK-ANT               VALUE 0.
+       77 WS-FS-NOVO                  PIC 99.
+           88 FS-OK-NOVO              VALUE 0.
+       77 WS-EOF                      PIC X.
+           88 EOF-OK                  VALUE 'S' FALSE 'N'.
+       77 WS-QTD-LIDOS                PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-CONVERTIDOS          PIC 9(05) COMP VALUE 0.
+       77 WS-QTD-REJEITADOS           PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** CONVERSAO DE LAYOUT DE CONTATOS.DAT ***'
+            PERFORM P100-ABRE-ARQUIVOS
+            PERFORM P300-CONVERTE     THRU P300-FIM
+            PERFORM P800-RESUMO
+            PERFORM P900-FIM
+            .
+       P100-ABRE-ARQUIVOS.
+           SET FS-OK-ANT               TO TRUE
+           SET FS-OK-NOVO              TO TRUE
+           SET EOF-OK                  TO FALSE
+
+           OPEN INPUT CONTATOS-ANT
+           OPEN OUTPUT CONTATOS-NOVO
+
+           IF NOT FS-OK-ANT OR NOT FS-OK-NOVO
+               DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DE CONVERSAO.'
+               DISPLAY 'FILE STATUS ANTIGO: ' WS-FS-ANT
+               DISPLAY 'FILE STATUS NOVO..: ' WS-FS-NOVO
+               PERFORM P900-FIM
+           END-IF
+           .
+       P300-CONVERTE.
+           READ CONTATOS-ANT NEXT RECORD
+               AT END
+                   SET EOF-OK         TO TRUE
+           END-READ
+
+           PERFORM P320-GRAVA-NOVO    THRU P320-FIM UNTIL EOF-OK
+           .
+       P300-FIM.
+
+       P320-GRAVA-NOVO.
+           ADD 1                        TO WS-QTD-LIDOS
+
+           MOVE ID-CONTATO-ANT          TO ID-CONTATO
+           MOVE NM-CONTATO-ANT          TO NM-CONTATO
+           MOVE SPACES                  TO EMAIL-CONTATO
+           MOVE SPACES                  TO ENDERECO-CONTATO
+           MOVE 0                       TO DT-NASC-CONTATO
+           MOVE 0                       TO TEL-CONTATO
+           SET CONTATO-ATIVO            TO TRUE
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   ADD 1                TO WS-QTD-REJEITADOS
+                   DISPLAY 'CONTATO ' ID-CONTATO-ANT
+                           ' DUPLICADO NO ARQUIVO NOVO - REJEITADO.'
+               NOT INVALID KEY
+                   ADD 1                TO WS-QTD-CONVERTIDOS
+           END-WRITE
+
+           READ CONTATOS-ANT NEXT RECORD
+               AT END
+                   SET EOF-OK           TO TRUE
+           END-READ
+           .
+       P320-FIM.
+
+       P800-RESUMO.
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'REGISTROS LIDOS......: ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS CONVERTIDOS: ' WS-QTD-CONVERTIDOS
+           DISPLAY 'REGISTROS REJEITADOS.: ' WS-QTD-REJEITADOS
+           DISPLAY '-----------------------------------------------'
+           DISPLAY 'SUBSTITUA O CONTATOS.DAT ANTIGO PELO ARQUIVO '
+           DISPLAY 'CONTATOS_NOVO.DAT APOS CONFERIR O RESULTADO.'
+           .
+       P900-FIM.
+            CLOSE CONTATOS-ANT
+            CLOSE CONTATOS-NOVO
+            STOP RUN.
+       END PROGRAM CONVCTT.

@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: FD_CONTT
+      * Author:Johnathan Silva
+      * Date:05/01/2023
+      * Purpose: Layout do registro de CONTATOS.DAT
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Incluidos EMAIL-CONTATO, ENDERECO-CONTATO e
+      *                 DT-NASC-CONTATO (DDMMAAAA).
+      * 09/08/2026 JS - Incluido STATUS-CONTATO para suportar exclusao
+      *                 logica (soft delete).
+      * 09/08/2026 JS - NM-CONTATO passou a ser usado como chave
+      *                 alternativa (com duplicatas) do arquivo.
+      * 09/08/2026 JS - Incluido TEL-CONTATO para permitir a conferencia
+      *                 de telefone com o cadastro de alunos.
+      ******************************************************************
+       01  REG-CONTATOS.
+           03 ID-CONTATO              PIC 9(02).
+           03 NM-CONTATO              PIC X(20).
+           03 EMAIL-CONTATO           PIC X(30).
+           03 ENDERECO-CONTATO        PIC X(40).
+           03 DT-NASC-CONTATO         PIC 9(08).
+           03 TEL-CONTATO             PIC 9(12).
+           03 STATUS-CONTATO          PIC X(01).
+               88 CONTATO-ATIVO       VALUE 'A'.
+               88 CONTATO-INATIVO     VALUE 'I'.

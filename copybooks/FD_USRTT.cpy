@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: FD_USRTT
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Layout do registro de operadores (CADUSRTT.DAT), usado
+      *          para login e controle de autoridade no sistema.
+      ******************************************************************
+       01  REG-USUARIOS.
+           03 ID-USUARIO              PIC 9(02).
+           03 NM-USUARIO              PIC X(20).
+           03 SENHA-USUARIO           PIC X(10).
+           03 NIVEL-USUARIO           PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.

@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: FD_ALLTT
+      * Author:Johnathan Silva
+      * Date:05/01/2023
+      * Purpose: Layout do registro de ALUNOS.DAT
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Incluido REF-ID-CONTATO, referencia ao
+      *                 responsavel do aluno em CONTATOS.DAT.
+      ******************************************************************
+       01  REG-ALUNOS.
+           03 ID-ALUNO                PIC 9(02).
+           03 NUM-ALUNO               PIC 9(02).
+           03 NM-ALUNO                PIC X(20).
+           03 TEL-ALUNO               PIC 9(12).
+           03 REF-ID-CONTATO          PIC 9(02).

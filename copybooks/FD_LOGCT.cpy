@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: FD_LOGCT
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Layout do registro de auditoria de LOGCONTT.DAT
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - LOG-HORA ampliado para 8 digitos (HHMMSSCC),
+      *                 mesmo formato retornado por ACCEPT ... FROM
+      *                 TIME; o campo de 6 digitos truncava a hora.
+      ******************************************************************
+       01  REG-LOGCONTT.
+           03 LOG-DATA                PIC 9(08).
+           03 LOG-HORA                PIC 9(08).
+           03 LOG-OPERACAO            PIC X(10).
+           03 LOG-ID-CONTATO          PIC 9(02).
+           03 LOG-NOME-ANTES          PIC X(20).
+           03 LOG-NOME-DEPOIS         PIC X(20).

@@ -4,6 +4,16 @@
       * Purpose: Deletar contatos
       * Tectonics: cobc
       * ATUALIZANDO DE PROGRAMA PARA MODULO
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Exclusao passou a ser logica (STATUS-CONTATO
+      *                 inativo) em vez de DELETE fisico no arquivo.
+      * 09/08/2026 JS - Toda exclusao passou a gravar um registro de
+      *                 auditoria em LOGCONTT.DAT.
+      * 09/08/2026 JS - Nomes logicos de arquivo passaram a ser
+      *                 resolvidos via variavel de ambiente.
+      * 09/08/2026 JS - Exclusao passou a exigir operador com nivel de
+      *                 supervisor.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DELCONTT.
@@ -15,24 +25,31 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT CONTATOS ASSIGN TO
-               'C:\Users\johnatsi\Estudos\Cobol\bin\CONTATOS.DAT'
-               ORGANISATION IS INDEXED
+               "CONTATOS-DAT"
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+               SELECT LOGCONTT ASSIGN TO
+               "LOGCONTT-DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
           COPY FD_CONTT.
 
+       FD LOGCONTT.
+          COPY FD_LOGCT.
+
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                 PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO           PIC 9(02).
-           03 WS-NM-CONTATO           PIC X(20).
        77 WS-FS                       PIC 99.
            88 FS-OK                   VALUE 0.
+       77 WS-FS-LOG                   PIC 99.
+           88 FS-OK-LOG               VALUE 0.
        77 WS-EOF                      PIC X.
            88 EOF-OK                  VALUE 'S' FALSE 'N'.
        77 WS-EXIT                     PIC X     VALUE 'N'.
@@ -42,6 +59,12 @@
        LINKAGE SECTION.
        01 LK-COM-AREA.
            03 LK-MENSAGEM             PIC X(40).
+           03 LK-NIVEL-OPERADOR       PIC X(01).
+               88 OPERADOR-SUPERVISOR VALUE 'S'.
+               88 OPERADOR-COMUM      VALUE 'O'.
+           03 LK-LOGIN-OK             PIC X(01).
+               88 LOGIN-OK            VALUE 'S'.
+               88 LOGIN-FALHOU        VALUE 'N'.
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
             DISPLAY '*** DELETAR CONTATOS ***'
@@ -55,35 +78,57 @@
 
            MOVE SPACES                 TO WS-CONFIRM
 
-           OPEN I-O CONTATOS
+           IF NOT OPERADOR-SUPERVISOR THEN
+               DISPLAY 'OPERACAO RESTRITA A SUPERVISOR. ACESSO NEGADO.'
+           ELSE
+               OPEN I-O CONTATOS
 
-           IF FS-OK THEN
-               DISPLAY 'INFORME O NUMERO DE INDENTICACAO DO CONATO'
-               ACCEPT ID-CONTATO
+               IF FS-OK THEN
+                   DISPLAY 'INFORME O NUMERO DE INDENTICACAO DO CONATO'
+                   ACCEPT ID-CONTATO
 
-               READ CONTATOS INTO WS-REGISTRO
-                KEY IS ID-CONTATO
-                   INVALID KEY
-                       DISPLAY 'CONTATO NAO EXISTE'
-                   NOT INVALID KEY
-                       DISPLAY 'Nome atual: ' WS-NM-CONTATO
-                       DISPLAY 'TECLE: '
+                   READ CONTATOS
+                    KEY IS ID-CONTATO
+                       INVALID KEY
+                           DISPLAY 'CONTATO NAO EXISTE'
+                       NOT INVALID KEY
+                           IF CONTATO-INATIVO THEN
+                               DISPLAY 'CONTATO JA ESTA EXCLUIDO!'
+                           ELSE
+                               DISPLAY 'Nome atual: ' NM-CONTATO
+                               DISPLAY 'TECLE: '
                                '<S> para confirmar ou <QUALQUER TECLA>'
                                'para continuar com o atual.'
-                       ACCEPT WS-CONFIRM
-                       IF WS-CONFIRM EQUAL 'S' THEN
-                           DELETE CONTATOS RECORD
-                           DISPLAY 'Excluido com sucesso!'
-                       ELSE
-                           DISPLAY 'Contato nao excluido!'
-                       END-IF
-               END-READ
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
-               DISPLAY 'FILE STATUS: ' WS-FS
-           END-IF
+                               ACCEPT WS-CONFIRM
+                               IF WS-CONFIRM EQUAL 'S' THEN
+                                   MOVE NM-CONTATO  TO LOG-NOME-ANTES
+                                   SET CONTATO-INATIVO TO TRUE
+                                   REWRITE REG-CONTATOS
+                                       INVALID KEY
+                                           DISPLAY
+                                           'ERRO AO EXCLUIR O CONTATO'
+                                       NOT INVALID KEY
+                                           DISPLAY
+                                               'Excluido com sucesso!'
+                                           MOVE 'EXCLUSAO'
+                                                    TO LOG-OPERACAO
+                                           MOVE NM-CONTATO
+                                                    TO LOG-NOME-DEPOIS
+                                           PERFORM P500-GRAVA-LOG
+                                                    THRU P500-FIM
+                                   END-REWRITE
+                               ELSE
+                                   DISPLAY 'Contato nao excluido!'
+                               END-IF
+                           END-IF
+                   END-READ
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+               END-IF
 
-           CLOSE CONTATOS
+               CLOSE CONTATOS
+           END-IF
 
            DISPLAY 'Tecle: '
                 '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
@@ -91,6 +136,27 @@
            .
        P300-FIM.
 
+       P500-GRAVA-LOG.
+           SET FS-OK-LOG                TO TRUE
+           OPEN EXTEND LOGCONTT
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOGCONTT
+           END-IF
+
+           IF FS-OK-LOG THEN
+               ACCEPT LOG-DATA          FROM DATE YYYYMMDD
+               ACCEPT LOG-HORA          FROM TIME
+               MOVE ID-CONTATO          TO LOG-ID-CONTATO
+               WRITE REG-LOGCONTT
+               CLOSE LOGCONTT
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O LOG DE AUDITORIA.'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+           END-IF
+           .
+       P500-FIM.
+
        P900-FIM.
             GOBACK.
        END PROGRAM DELCONTT.

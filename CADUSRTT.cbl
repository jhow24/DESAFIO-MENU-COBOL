@@ -0,0 +1,98 @@
+      ******************************************************************
+
+      ******************************************************************
+      * Author:Johnathan Silva
+      * Date:09/08/2026
+      * Purpose: Cadastro de operadores do sistema de contatos, com
+      *          codigo, senha e nivel de autoridade (S-supervisor,
+      *          O-operador comum).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADUSRTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT USUARIOS ASSIGN TO
+               "CADUSRTT-DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-USUARIO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USUARIOS.
+          COPY FD_USRTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-ID-USUARIO               PIC 9(02).
+       77 WS-NM-USUARIO               PIC X(20).
+       77 WS-SENHA-USUARIO            PIC X(10).
+       77 WS-NIVEL-USUARIO            PIC X(01).
+       77 WS-FS                       PIC 99.
+           88 FS-OK                   VALUE 0.
+       77 WS-EXIT                     PIC X     VALUE 'N'.
+           88 EXIT-OK                 VALUE 'F' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** CADASTRO DE OPERADORES ***'
+            SET EXIT-OK               TO FALSE
+            PERFORM P300-CADASTRA     THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-CADASTRA.
+           SET FS-OK                   TO TRUE
+
+           DISPLAY 'Informe um codigo para o operador: '
+           ACCEPT WS-ID-USUARIO
+
+           DISPLAY 'Informe o nome do operador: '
+           ACCEPT WS-NM-USUARIO
+
+           DISPLAY 'Informe a senha do operador: '
+           ACCEPT WS-SENHA-USUARIO
+
+           DISPLAY 'Nivel de autoridade <S> supervisor ou '
+                   '<O> operador comum: '
+           ACCEPT WS-NIVEL-USUARIO
+
+           OPEN I-O USUARIOS
+
+           IF WS-FS EQUAL 35
+               OPEN OUTPUT USUARIOS
+           END-IF
+
+           IF FS-OK THEN
+               MOVE WS-ID-USUARIO        TO ID-USUARIO
+               MOVE WS-NM-USUARIO        TO NM-USUARIO
+               MOVE WS-SENHA-USUARIO     TO SENHA-USUARIO
+               MOVE WS-NIVEL-USUARIO     TO NIVEL-USUARIO
+
+               WRITE REG-USUARIOS
+                   INVALID KEY
+                       DISPLAY 'OPERADOR JA CADASTRADO!'
+                   NOT INVALID KEY
+                       DISPLAY 'OPERADOR GRAVADO COM SUCESSO!'
+               END-WRITE
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE OPERADORES.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE USUARIOS
+
+           DISPLAY 'Tecle: '
+                '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM CADUSRTT.
